@@ -1,23 +1,186 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR-FILE ASSIGN TO "LEAPCAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CALENDAR-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "LEAPRST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-FILE.
+       01  CALENDAR-RECORD.
+           05  CAL-YEAR            PIC 9(4).
+           05  FILLER              PIC X VALUE SPACE.
+           05  CAL-LEAP-FLAG       PIC XXX.
+           05  FILLER              PIC X VALUE SPACE.
+           05  CAL-FEB29-DATE      PIC X(10).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-LAST-YEAR       PIC 9(4).
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY "CPY-AUDIT-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
           01 WS-YEAR        PIC 9(4).
           01 WS-RESULT      PIC 9 VALUE 0.
           01 WS-REMAINDER   PIC 9 VALUE 0.
           01 WS-TEMP        PIC 9(4) VALUE 0.
+
+          01 WS-START-YEAR  PIC 9(4) VALUE 1900.
+          01 WS-END-YEAR    PIC 9(4) VALUE 2099.
+          01 WS-CALENDAR-STATUS PIC XX VALUE SPACES.
+
+          01 WS-MIN-YEAR    PIC 9(4) VALUE 1900.
+          01 WS-MAX-YEAR    PIC 9(4) VALUE 2099.
+          COPY "CPY-RETURN-CODE.cpy".
+
+          01 WS-RESTART-STATUS      PIC XX VALUE SPACES.
+          01 WS-RESUME-FLAG         PIC X VALUE "N".
+             88 RESUMING-FROM-CHECKPOINT VALUE "Y".
+          01 WS-AUDIT-STATUS        PIC XX VALUE SPACES.
+          01 WS-AUDIT-TIMESTAMP     PIC X(21) VALUE SPACES.
+
+       LINKAGE SECTION.
+          01 LK-YEAR         PIC 9(4).
+          01 LK-RESULT       PIC 9.
+          01 LK-RC-SEVERITY  PIC 99.
+          01 LK-RC-MESSAGE   PIC X(60).
+          01 LK-START-YEAR   PIC 9(4).
+          01 LK-END-YEAR     PIC 9(4).
+
        PROCEDURE DIVISION.
+       GENERATE-CALENDAR.
+           PERFORM CHECK-RESTART
+           PERFORM OPEN-CALENDAR-FILE
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           PERFORM CALENDAR-YEAR-LOOP
+           CLOSE CALENDAR-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           GOBACK.
+
+       GENERATE-CALENDAR-RANGE.
+           ENTRY "GENERATE-CALENDAR-RANGE" USING LK-START-YEAR
+               LK-END-YEAR LK-RC-SEVERITY LK-RC-MESSAGE.
+           MOVE LK-START-YEAR TO WS-START-YEAR
+           MOVE LK-END-YEAR TO WS-END-YEAR
+           PERFORM CHECK-RESTART
+           PERFORM OPEN-CALENDAR-FILE
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           PERFORM CALENDAR-YEAR-LOOP
+           CLOSE CALENDAR-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           MOVE WS-RC-SEVERITY TO LK-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO LK-RC-MESSAGE
+           GOBACK.
+
+       CALENDAR-YEAR-LOOP.
+           MOVE 0 TO WS-RC-SEVERITY
+           MOVE SPACES TO WS-RC-MESSAGE
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+                   UNTIL WS-YEAR > WS-END-YEAR OR WS-RC-ERROR
+               PERFORM LEAP
+               MOVE SPACES TO CALENDAR-RECORD
+               MOVE WS-YEAR TO CAL-YEAR
+               IF WS-RESULT = 1
+                   MOVE "YES" TO CAL-LEAP-FLAG
+                   STRING WS-YEAR "-02-29" DELIMITED BY SIZE
+                     INTO CAL-FEB29-DATE
+                   END-STRING
+               ELSE
+                   MOVE "NO" TO CAL-LEAP-FLAG
+                   MOVE SPACES TO CAL-FEB29-DATE
+               END-IF
+               WRITE CALENDAR-RECORD
+               IF WS-CALENDAR-STATUS NOT = "00"
+                   DISPLAY "LEAP: fatal - write to calendar file failed
+      -             "- status " WS-CALENDAR-STATUS
+                   MOVE 8 TO WS-RC-SEVERITY
+                   MOVE "error: write to calendar file failed"
+                      TO WS-RC-MESSAGE
+               ELSE
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+       CHECK-RESTART.
+           MOVE "N" TO WS-RESUME-FLAG
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-YEAR = RST-LAST-YEAR + 1
+                       MOVE "Y" TO WS-RESUME-FLAG
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-YEAR TO RST-LAST-YEAR
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       OPEN-CALENDAR-FILE.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND CALENDAR-FILE
+               IF WS-CALENDAR-STATUS NOT = "00"
+                   OPEN OUTPUT CALENDAR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALENDAR-FILE
+           END-IF.
+
+       OPEN-AUDIT-TRAIL-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+       LEAP-CHECK-YEAR.
+           ENTRY "LEAP-CHECK-YEAR" USING LK-YEAR LK-RESULT
+               LK-RC-SEVERITY LK-RC-MESSAGE.
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           MOVE LK-YEAR TO WS-YEAR
+           PERFORM LEAP
+           CLOSE AUDIT-TRAIL-FILE
+           MOVE WS-RESULT TO LK-RESULT
+           MOVE WS-RC-SEVERITY TO LK-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO LK-RC-MESSAGE
+           GOBACK.
+
        LEAP.
+           PERFORM VALIDATE-YEAR
+           IF WS-RC-ERROR
+               MOVE 0 TO WS-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
            DIVIDE WS-YEAR BY 400 GIVING WS-TEMP REMAINDER WS-REMAINDER
            IF WS-REMAINDER = 0
                MOVE 1 TO WS-RESULT
            ELSE
-               DIVIDE WS-YEAR BY 100 GIVING WS-TEMP REMAINDER WS-REMAINDER
+               DIVIDE WS-YEAR BY 100 GIVING WS-TEMP
+                   REMAINDER WS-REMAINDER
                IF WS-REMAINDER = 0
                    MOVE 0 TO WS-RESULT
                ELSE
-                   DIVIDE WS-YEAR BY 4 GIVING WS-TEMP REMAINDER WS-REMAINDER
+                   DIVIDE WS-YEAR BY 4 GIVING WS-TEMP
+                       REMAINDER WS-REMAINDER
                    IF WS-REMAINDER = 0
                        MOVE 1 TO WS-RESULT
                    ELSE
@@ -25,4 +188,27 @@
                    END-IF
                END-IF
            END-IF
-       STOP RUN.
\ No newline at end of file
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE "LEAP" TO AUD-PROGRAM-NAME
+           MOVE WS-YEAR TO AUD-INPUT-VALUE
+           MOVE WS-RC-SEVERITY TO AUD-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO AUD-RC-MESSAGE
+           WRITE AUDIT-TRAIL-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "LEAP: warning - audit trail write failed - stat
+      -             "us " WS-AUDIT-STATUS
+           END-IF.
+
+       VALIDATE-YEAR.
+           MOVE 0 TO WS-RC-SEVERITY
+           MOVE SPACES TO WS-RC-MESSAGE
+           IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR
+               MOVE 8 TO WS-RC-SEVERITY
+               MOVE "error: year is outside the supported scheduling ra
+      -             "nge" TO WS-RC-MESSAGE
+           END-IF.
