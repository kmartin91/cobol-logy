@@ -1,27 +1,141 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BINARY.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-INPUT-FILE ASSIGN TO "BINARYIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT BINARY-OUTPUT-FILE ASSIGN TO "BINARYOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BINARY-INPUT-FILE.
+       01  BINARY-INPUT-RECORD     PIC X(60).
+
+       FD  BINARY-OUTPUT-FILE.
+       01  BINARY-OUTPUT-RECORD    PIC X(130).
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY "CPY-AUDIT-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-BINARY    PIC X(60).
-       01 WS-RESULT    PIC 9999.
-       01 WS-ERROR     PIC X(60) VALUE SPACES. 
+       01 WS-RESULT    PIC 9(18) COMP-3.
+       COPY "CPY-RETURN-CODE.cpy".
        01 WS-LENGTH    PIC 99 VALUE 0.
        01 WS-I         PIC 99 VALUE 0.
        01 WS-CHAR      PIC X VALUE SPACE.
        01 WS-DIGIT     PIC 9.
-      
-       
+
+       01 WS-ENCODE-VALUE  PIC 9(18) COMP-3.
+       01 WS-ENCODE-TEMP   PIC 9(18) COMP-3.
+       01 WS-REVERSE-BITS  PIC X(60).
+
+       01 WS-BATCH-FIELDS.
+          05 WS-INPUT-STATUS   PIC XX VALUE SPACES.
+          05 WS-OUTPUT-STATUS  PIC XX VALUE SPACES.
+          05 WS-INPUT-EOF      PIC X VALUE "N".
+             88 INPUT-AT-EOF   VALUE "Y".
+          05 WS-RESULT-DISPLAY PIC Z(17)9.
+          05 WS-AUDIT-STATUS   PIC XX VALUE SPACES.
+          05 WS-AUDIT-TIMESTAMP PIC X(21) VALUE SPACES.
+          05 WS-AUDIT-INPUT-VALUE PIC X(60) VALUE SPACES.
+
+       LINKAGE SECTION.
+          01 LK-BINARY        PIC X(60).
+          01 LK-RESULT        PIC 9(18) COMP-3.
+          01 LK-ENCODE-VALUE  PIC 9(18) COMP-3.
+          01 LK-RC-SEVERITY   PIC 99.
+          01 LK-RC-MESSAGE    PIC X(60).
+
        PROCEDURE DIVISION.
-       
+
+       PROCESS-BINARY-BATCH.
+           OPEN INPUT BINARY-INPUT-FILE
+           OPEN OUTPUT BINARY-OUTPUT-FILE
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+
+           MOVE "N" TO WS-INPUT-EOF
+           PERFORM UNTIL INPUT-AT-EOF
+               READ BINARY-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-INPUT-EOF
+                   NOT AT END
+                       PERFORM CONVERT-ONE-CODE
+               END-READ
+           END-PERFORM
+
+           CLOSE BINARY-INPUT-FILE
+           CLOSE BINARY-OUTPUT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           GOBACK.
+
+       BINARY-DECODE.
+           ENTRY "BINARY-DECODE" USING LK-BINARY LK-RESULT
+               LK-RC-SEVERITY LK-RC-MESSAGE.
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           MOVE LK-BINARY TO WS-BINARY
+           PERFORM DECIMAL
+           CLOSE AUDIT-TRAIL-FILE
+           MOVE WS-RESULT TO LK-RESULT
+           MOVE WS-RC-SEVERITY TO LK-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO LK-RC-MESSAGE
+           GOBACK.
+
+       BINARY-ENCODE.
+           ENTRY "BINARY-ENCODE" USING LK-ENCODE-VALUE LK-BINARY
+               LK-RC-SEVERITY LK-RC-MESSAGE.
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           MOVE LK-ENCODE-VALUE TO WS-ENCODE-VALUE
+           PERFORM ENCODE
+           CLOSE AUDIT-TRAIL-FILE
+           MOVE WS-BINARY TO LK-BINARY
+           MOVE WS-RC-SEVERITY TO LK-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO LK-RC-MESSAGE
+           GOBACK.
+
+       CONVERT-ONE-CODE.
+           MOVE BINARY-INPUT-RECORD TO WS-BINARY
+           PERFORM DECIMAL
+
+           MOVE SPACES TO BINARY-OUTPUT-RECORD
+           IF WS-RC-OK
+               MOVE WS-RESULT TO WS-RESULT-DISPLAY
+               STRING FUNCTION TRIM(WS-BINARY)      DELIMITED BY SIZE
+                      " = "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RESULT-DISPLAY) DELIMITED BY SIZE
+                 INTO BINARY-OUTPUT-RECORD
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-BINARY) DELIMITED BY SIZE
+                      " = "                     DELIMITED BY SIZE
+                      WS-RC-MESSAGE             DELIMITED BY SIZE
+                 INTO BINARY-OUTPUT-RECORD
+               END-STRING
+           END-IF
+           WRITE BINARY-OUTPUT-RECORD.
+
        DECIMAL.
          MOVE 0 TO WS-RESULT
-         MOVE SPACES TO WS-ERROR
+         MOVE 0 TO WS-RC-SEVERITY
+         MOVE SPACES TO WS-RC-MESSAGE
+         MOVE FUNCTION TRIM(WS-BINARY TRAILING) TO WS-AUDIT-INPUT-VALUE
 
-         COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-BINARY TRAILING))
+         COMPUTE WS-LENGTH =
+            FUNCTION LENGTH(FUNCTION TRIM(WS-BINARY TRAILING))
 
          IF WS-LENGTH = 0
-            MOVE "error" TO WS-ERROR
+            MOVE 8 TO WS-RC-SEVERITY
+            MOVE "error" TO WS-RC-MESSAGE
+            PERFORM WRITE-AUDIT-RECORD
             EXIT PARAGRAPH
          END-IF.
 
@@ -31,12 +145,72 @@
             IF WS-CHAR = '0' or '1'
                MOVE WS-CHAR TO WS-DIGIT
                COMPUTE WS-RESULT = (WS-RESULT * 2) + WS-DIGIT
+                  ON SIZE ERROR
+                     MOVE 8 TO WS-RC-SEVERITY
+                     MOVE "error: value exceeds maximum supported size"
+                        TO WS-RC-MESSAGE
+                     MOVE 0 TO WS-RESULT
+                     PERFORM WRITE-AUDIT-RECORD
+                     EXIT PARAGRAPH
+               END-COMPUTE
             ELSE
+               MOVE 8 TO WS-RC-SEVERITY
                IF WS-CHAR IS NUMERIC
-                  MOVE "error: a number containing non-binary digits is invalid" TO WS-ERROR
+                  MOVE "error: a number containing non-binary digits i
+      -             "s invalid" TO WS-RC-MESSAGE
                ELSE
-                  MOVE "error: a number containing non-binary characters is invalid" TO WS-ERROR
+                  MOVE "error: a number containing non-binary characte
+      -             "rs is invalid" TO WS-RC-MESSAGE
                END-IF
                MOVE 0 TO WS-RESULT
             END-IF
-         END-PERFORM.
\ No newline at end of file
+         END-PERFORM
+         PERFORM WRITE-AUDIT-RECORD.
+
+       ENCODE.
+         MOVE SPACES TO WS-BINARY
+         MOVE SPACES TO WS-REVERSE-BITS
+         MOVE 0 TO WS-RC-SEVERITY
+         MOVE SPACES TO WS-RC-MESSAGE
+         MOVE 0 TO WS-LENGTH
+         MOVE WS-ENCODE-VALUE TO WS-ENCODE-TEMP
+         MOVE WS-ENCODE-VALUE TO WS-AUDIT-INPUT-VALUE
+
+         IF WS-ENCODE-VALUE = 0
+            MOVE "0" TO WS-BINARY
+            PERFORM WRITE-AUDIT-RECORD
+            EXIT PARAGRAPH
+         END-IF.
+
+         PERFORM UNTIL WS-ENCODE-TEMP = 0
+            DIVIDE WS-ENCODE-TEMP BY 2
+               GIVING WS-ENCODE-TEMP REMAINDER WS-DIGIT
+            ADD 1 TO WS-LENGTH
+            MOVE WS-DIGIT TO WS-REVERSE-BITS(WS-LENGTH:1)
+         END-PERFORM.
+
+         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LENGTH
+            MOVE WS-REVERSE-BITS(WS-LENGTH - WS-I + 1:1)
+               TO WS-BINARY(WS-I:1)
+         END-PERFORM
+         PERFORM WRITE-AUDIT-RECORD.
+
+       OPEN-AUDIT-TRAIL-FILE.
+         OPEN EXTEND AUDIT-TRAIL-FILE
+         IF WS-AUDIT-STATUS NOT = "00"
+            OPEN OUTPUT AUDIT-TRAIL-FILE
+         END-IF.
+
+       WRITE-AUDIT-RECORD.
+         MOVE SPACES TO AUDIT-TRAIL-RECORD
+         MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+         MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+         MOVE "BINARY" TO AUD-PROGRAM-NAME
+         MOVE WS-AUDIT-INPUT-VALUE TO AUD-INPUT-VALUE
+         MOVE WS-RC-SEVERITY TO AUD-RC-SEVERITY
+         MOVE WS-RC-MESSAGE TO AUD-RC-MESSAGE
+         WRITE AUDIT-TRAIL-RECORD
+         IF WS-AUDIT-STATUS NOT = "00"
+            DISPLAY "BINARY: warning - audit trail write failed - statu
+      -          "s " WS-AUDIT-STATUS
+         END-IF.
