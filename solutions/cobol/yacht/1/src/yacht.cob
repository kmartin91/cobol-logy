@@ -1,27 +1,275 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-SCORES-FILE ASSIGN TO "YACHTIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORES-STATUS.
+
+           SELECT SCORECARD-REPORT-FILE ASSIGN TO "YACHTRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT STANDINGS-FILE ASSIGN TO "YACHTSTD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STANDINGS-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YACHT-SCORES-FILE.
+       01  YACHT-SCORE-RECORD.
+           05  YSC-PLAYER-ID          PIC X(10).
+           05  YSC-ROUND-NUMBER       PIC 99.
+           05  YSC-DICE               PIC 9(5).
+           05  YSC-CATEGORY           PIC X(15).
+
+       FD  SCORECARD-REPORT-FILE.
+       01  SCORECARD-LINE             PIC X(120).
+
+       FD  STANDINGS-FILE
+           REPORT IS LEAGUE-STANDINGS-REPORT.
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY "CPY-AUDIT-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 99 VALUE 0.
+       01 WS-RESULT PIC 999 VALUE 0.
        01 WS-CATEGORY PIC X(15).
        01 WS-DICE PIC 9(5).
-       
+       COPY "CPY-RETURN-CODE.cpy".
+
        01 WS-COUNTS.
           05 WS-COUNT OCCURS 6 TIMES PIC 9 VALUE 0.
-       
+
        01 WS-TEMP-VALUES.
           05 WS-I PIC 9 VALUE 0.
           05 WS-DICE-VALUE PIC 9 VALUE 0.
           05 WS-SUM PIC 99 VALUE 0.
           05 WS-HAS-THREE PIC 9 VALUE 0.
           05 WS-HAS-TWO PIC 9 VALUE 0.
-          05 WS-FOUR-VALUE PIC 9 VALUE 0.
-          
+          05 WS-CATEGORY-VALID PIC 9 VALUE 0.
+          05 WS-M PIC 99 VALUE 0.
+
+       01 WS-DERIVED-FLAGS.
+          05 WS-HAS-FULL-HOUSE PIC 9 VALUE 0.
+          05 WS-HAS-FOUR-KIND  PIC 9 VALUE 0.
+          05 WS-FOUR-KIND-VALUE PIC 9 VALUE 0.
+          05 WS-HAS-YACHT      PIC 9 VALUE 0.
+
+       01 WS-BATCH-FIELDS.
+          05 WS-SCORES-STATUS         PIC XX VALUE SPACES.
+          05 WS-REPORT-STATUS         PIC XX VALUE SPACES.
+          05 WS-SCORES-EOF            PIC X VALUE "N".
+             88 SCORES-AT-EOF         VALUE "Y".
+          05 WS-PLAYER-ID             PIC X(10) VALUE SPACES.
+          05 WS-ROUND-NUMBER          PIC 99 VALUE 0.
+          05 WS-STANDINGS-STATUS      PIC XX VALUE SPACES.
+          05 WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+          05 WS-AUDIT-TIMESTAMP       PIC X(21) VALUE SPACES.
+          05 WS-AUDIT-INPUT-VALUE     PIC X(60) VALUE SPACES.
+
+       01 WS-CATEGORY-NAMES-GROUP.
+          05 FILLER PIC X(15) VALUE "ones".
+          05 FILLER PIC X(15) VALUE "twos".
+          05 FILLER PIC X(15) VALUE "threes".
+          05 FILLER PIC X(15) VALUE "fours".
+          05 FILLER PIC X(15) VALUE "fives".
+          05 FILLER PIC X(15) VALUE "sixes".
+          05 FILLER PIC X(15) VALUE "full house".
+          05 FILLER PIC X(15) VALUE "four of a kind".
+          05 FILLER PIC X(15) VALUE "little straight".
+          05 FILLER PIC X(15) VALUE "big straight".
+          05 FILLER PIC X(15) VALUE "choice".
+          05 FILLER PIC X(15) VALUE "yacht".
+       01 WS-CATEGORY-TABLE REDEFINES WS-CATEGORY-NAMES-GROUP.
+          05 WS-CATEGORY-NAME OCCURS 12 TIMES PIC X(15).
+
+       01 WS-USED-CATEGORIES.
+          05 WS-CATEGORY-USED OCCURS 12 TIMES PIC 9 VALUE 0.
+
+       01 WS-AUTO-FIELDS.
+          05 WS-CATEGORY-SCORE OCCURS 12 TIMES PIC 999 VALUE 0.
+          05 WS-BEST-INDEX     PIC 99 VALUE 0.
+          05 WS-BEST-CATEGORY  PIC X(15) VALUE SPACES.
+          05 WS-BEST-VALUE     PIC 999 VALUE 0.
+          05 WS-J              PIC 99 VALUE 0.
+
+       01 WS-SCORECARDS.
+          05 WS-SCORECARD OCCURS 50 TIMES.
+             10 WS-SC-PLAYER-ID       PIC X(10) VALUE SPACES.
+             10 WS-SC-YACHT-COUNT     PIC 99    VALUE 0.
+             10 WS-SC-CATEGORY-SCORE  OCCURS 12 TIMES PIC 999 VALUE 0.
+             10 WS-SC-UPPER-SUBTOTAL  PIC 9999  VALUE 0.
+             10 WS-SC-UPPER-BONUS     PIC 999   VALUE 0.
+             10 WS-SC-GRAND-TOTAL     PIC 9999  VALUE 0.
+
+       01 WS-SCORECARD-TEMP.
+          05 WS-SCT-PLAYER-ID       PIC X(10) VALUE SPACES.
+          05 WS-SCT-YACHT-COUNT     PIC 99    VALUE 0.
+          05 WS-SCT-CATEGORY-SCORE  OCCURS 12 TIMES PIC 999 VALUE 0.
+          05 WS-SCT-UPPER-SUBTOTAL  PIC 9999  VALUE 0.
+          05 WS-SCT-UPPER-BONUS     PIC 999   VALUE 0.
+          05 WS-SCT-GRAND-TOTAL     PIC 9999  VALUE 0.
+
+       01 WS-SCORECARD-FIELDS.
+          05 WS-PLAYER-SLOT-COUNT     PIC 99  VALUE 0.
+          05 WS-CURRENT-PLAYER-INDEX  PIC 99  VALUE 0.
+          05 WS-K                     PIC 99  VALUE 0.
+          05 WS-YACHT-BONUS           PIC 999 VALUE 100.
+
+       01 WS-RPT-FIELDS.
+          05 WS-RPT-PLAYER-ID    PIC X(10)          VALUE SPACES.
+          05 WS-RPT-CAT-SCORES   OCCURS 12 TIMES PIC ZZ9.
+          05 WS-RPT-SUBTOTAL     PIC ZZZ9.
+          05 WS-RPT-BONUS        PIC ZZ9.
+          05 WS-RPT-TOTAL        PIC ZZZ9.
+
+       LINKAGE SECTION.
+          01 LK-PLAYER-ID       PIC X(10).
+          01 LK-DICE            PIC 9(5).
+          01 LK-USED-CATEGORIES.
+             05 LK-CATEGORY-USED OCCURS 12 TIMES PIC 9.
+          01 LK-BEST-CATEGORY   PIC X(15).
+          01 LK-BEST-VALUE      PIC 999.
+          01 LK-RC-SEVERITY     PIC 99.
+          01 LK-RC-MESSAGE      PIC X(60).
+
+       REPORT SECTION.
+       RD  LEAGUE-STANDINGS-REPORT
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 3.
+
+       01  TYPE PAGE HEADING.
+           05 LINE 1 COLUMN 1  PIC X(38)
+              VALUE "YACHT LEAGUE STANDINGS - BY TOTAL DESC".
+           05 LINE 2 COLUMN 1  PIC X(6)  VALUE "PLAYER".
+           05 LINE 2 COLUMN 12 PIC X(2)  VALUE "1S".
+           05 LINE 2 COLUMN 16 PIC X(2)  VALUE "2S".
+           05 LINE 2 COLUMN 20 PIC X(2)  VALUE "3S".
+           05 LINE 2 COLUMN 24 PIC X(2)  VALUE "4S".
+           05 LINE 2 COLUMN 28 PIC X(2)  VALUE "5S".
+           05 LINE 2 COLUMN 32 PIC X(2)  VALUE "6S".
+           05 LINE 2 COLUMN 36 PIC X(2)  VALUE "FH".
+           05 LINE 2 COLUMN 40 PIC X(2)  VALUE "4K".
+           05 LINE 2 COLUMN 44 PIC X(2)  VALUE "LS".
+           05 LINE 2 COLUMN 48 PIC X(2)  VALUE "BS".
+           05 LINE 2 COLUMN 52 PIC X(2)  VALUE "CH".
+           05 LINE 2 COLUMN 56 PIC X(2)  VALUE "YA".
+           05 LINE 2 COLUMN 60 PIC X(3)  VALUE "SUB".
+           05 LINE 2 COLUMN 65 PIC X(3)  VALUE "BON".
+           05 LINE 2 COLUMN 69 PIC X(3)  VALUE "TOT".
+
+       01  STANDINGS-DETAIL-LINE TYPE DETAIL LINE PLUS 1.
+           05 COLUMN 1  PIC X(10) SOURCE WS-RPT-PLAYER-ID.
+           05 COLUMN 12 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(1).
+           05 COLUMN 16 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(2).
+           05 COLUMN 20 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(3).
+           05 COLUMN 24 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(4).
+           05 COLUMN 28 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(5).
+           05 COLUMN 32 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(6).
+           05 COLUMN 36 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(7).
+           05 COLUMN 40 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(8).
+           05 COLUMN 44 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(9).
+           05 COLUMN 48 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(10).
+           05 COLUMN 52 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(11).
+           05 COLUMN 56 PIC ZZ9   SOURCE WS-RPT-CAT-SCORES(12).
+           05 COLUMN 60 PIC ZZZ9  SOURCE WS-RPT-SUBTOTAL.
+           05 COLUMN 65 PIC ZZ9   SOURCE WS-RPT-BONUS.
+           05 COLUMN 69 PIC ZZZ9  SOURCE WS-RPT-TOTAL.
+
        PROCEDURE DIVISION.
+       RUN-SCOREBOARD.
+           OPEN INPUT YACHT-SCORES-FILE
+           OPEN OUTPUT SCORECARD-REPORT-FILE
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+
+           MOVE "N" TO WS-SCORES-EOF
+           PERFORM UNTIL SCORES-AT-EOF
+               READ YACHT-SCORES-FILE
+                   AT END
+                       MOVE "Y" TO WS-SCORES-EOF
+                   NOT AT END
+                       PERFORM SCORE-ONE-ROLL
+               END-READ
+           END-PERFORM
+
+           CLOSE YACHT-SCORES-FILE
+           CLOSE SCORECARD-REPORT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+
+           PERFORM CALCULATE-TOTALS
+           PERFORM SORT-PLAYERS-BY-TOTAL
+           PERFORM PRINT-STANDINGS-REPORT
+           GOBACK.
+
+       SCORE-ONE-ROLL.
+           MOVE YSC-PLAYER-ID    TO WS-PLAYER-ID
+           MOVE YSC-ROUND-NUMBER TO WS-ROUND-NUMBER
+           MOVE YSC-DICE         TO WS-DICE
+           MOVE YSC-CATEGORY     TO WS-CATEGORY
+
+           PERFORM YACHT
+           MOVE SPACES TO SCORECARD-LINE
+           IF WS-RC-OK
+               PERFORM STORE-CATEGORY-SCORE
+               STRING WS-PLAYER-ID    DELIMITED BY SIZE
+                      " ROUND "       DELIMITED BY SIZE
+                      WS-ROUND-NUMBER DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      WS-CATEGORY     DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      WS-RESULT       DELIMITED BY SIZE
+                 INTO SCORECARD-LINE
+               END-STRING
+           ELSE
+               STRING WS-PLAYER-ID    DELIMITED BY SIZE
+                      " ROUND "       DELIMITED BY SIZE
+                      WS-ROUND-NUMBER DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      WS-CATEGORY     DELIMITED BY SIZE
+                      " REJECTED - "  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RC-MESSAGE) DELIMITED BY SIZE
+                 INTO SCORECARD-LINE
+               END-STRING
+           END-IF
+           WRITE SCORECARD-LINE.
+
        YACHT.
+           MOVE 0 TO WS-RC-SEVERITY
+           MOVE SPACES TO WS-RC-MESSAGE
+           MOVE 0 TO WS-RESULT
+           MOVE SPACES TO WS-AUDIT-INPUT-VALUE
+           STRING WS-DICE " " WS-CATEGORY DELIMITED BY SIZE
+              INTO WS-AUDIT-INPUT-VALUE
+           END-STRING
+
+           PERFORM VALIDATE-DICE
+           IF WS-RC-ERROR
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-OR-ADD-PLAYER
+           IF WS-RC-ERROR
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM INITIALIZE-COUNTS
            PERFORM COUNT-DICE
-           
+
+           PERFORM SCORE-CATEGORY-VALUE
+           PERFORM CALCULATE-JOKER-BONUS
+           PERFORM COMMIT-YACHT-COUNT
+           PERFORM WRITE-AUDIT-RECORD.
+
+       SCORE-CATEGORY-VALUE.
            EVALUATE WS-CATEGORY
                WHEN "ones"
                    COMPUTE WS-RESULT = WS-COUNT(1) * 1
@@ -46,25 +294,159 @@
                WHEN "choice"
                    PERFORM CALCULATE-CHOICE
                WHEN "yacht"
-                   PERFORM CHECK-YACHT
+                   PERFORM CALCULATE-YACHT-VALUE
            END-EVALUATE.
-           
+
+       VALIDATE-DICE.
+           PERFORM VALIDATE-DICE-DIGITS
+           IF WS-RC-ERROR
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VALIDATE-CATEGORY-NAME.
+
+       VALIDATE-DICE-DIGITS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               MOVE WS-DICE(WS-I:1) TO WS-DICE-VALUE
+               IF WS-DICE-VALUE < 1 OR WS-DICE-VALUE > 6
+                   MOVE 8 TO WS-RC-SEVERITY
+                   MOVE "error: dice roll contains a digit outside 1-6"
+                      TO WS-RC-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-CATEGORY-NAME.
+           MOVE 0 TO WS-CATEGORY-VALID
+           PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > 12
+               IF WS-CATEGORY = WS-CATEGORY-NAME(WS-M)
+                   MOVE 1 TO WS-CATEGORY-VALID
+               END-IF
+           END-PERFORM
+
+           IF WS-CATEGORY-VALID = 0
+               MOVE 8 TO WS-RC-SEVERITY
+               MOVE "error: category is not a recognized scoring categ
+      -             "ory" TO WS-RC-MESSAGE
+           END-IF.
+
+       FIND-OR-ADD-PLAYER.
+           MOVE 0 TO WS-CURRENT-PLAYER-INDEX
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-PLAYER-SLOT-COUNT
+               IF WS-SC-PLAYER-ID(WS-K) = WS-PLAYER-ID
+                   MOVE WS-K TO WS-CURRENT-PLAYER-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-CURRENT-PLAYER-INDEX = 0
+               IF WS-PLAYER-SLOT-COUNT >= 50
+                   MOVE 8 TO WS-RC-SEVERITY
+                   MOVE "error: player scorecard table is full - maxim
+      -             "um 50 players per run" TO WS-RC-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+               ADD 1 TO WS-PLAYER-SLOT-COUNT
+               MOVE WS-PLAYER-ID
+                  TO WS-SC-PLAYER-ID(WS-PLAYER-SLOT-COUNT)
+               MOVE 0 TO WS-SC-YACHT-COUNT(WS-PLAYER-SLOT-COUNT)
+               MOVE WS-PLAYER-SLOT-COUNT TO WS-CURRENT-PLAYER-INDEX
+           END-IF.
+
+       STORE-CATEGORY-SCORE.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 12
+               IF WS-CATEGORY = WS-CATEGORY-NAME(WS-J)
+                   MOVE WS-RESULT TO WS-SC-CATEGORY-SCORE(
+                      WS-CURRENT-PLAYER-INDEX, WS-J)
+               END-IF
+           END-PERFORM.
+
+       YACHT-AUTO-SELECT.
+           ENTRY "YACHT-AUTO-SELECT" USING LK-PLAYER-ID LK-DICE
+               LK-USED-CATEGORIES LK-BEST-CATEGORY LK-BEST-VALUE
+               LK-RC-SEVERITY LK-RC-MESSAGE.
+           PERFORM OPEN-AUDIT-TRAIL-FILE
+           MOVE LK-PLAYER-ID TO WS-PLAYER-ID
+           MOVE LK-DICE TO WS-DICE
+           MOVE LK-USED-CATEGORIES TO WS-USED-CATEGORIES
+           PERFORM AUTO-SELECT-CATEGORY
+           CLOSE AUDIT-TRAIL-FILE
+           MOVE WS-BEST-CATEGORY TO LK-BEST-CATEGORY
+           MOVE WS-BEST-VALUE TO LK-BEST-VALUE
+           MOVE WS-RC-SEVERITY TO LK-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO LK-RC-MESSAGE
+           GOBACK.
+
+       AUTO-SELECT-CATEGORY.
+           MOVE 0 TO WS-RC-SEVERITY
+           MOVE SPACES TO WS-RC-MESSAGE
+           MOVE 0 TO WS-BEST-INDEX
+           MOVE 0 TO WS-BEST-VALUE
+           MOVE SPACES TO WS-BEST-CATEGORY
+
+           PERFORM VALIDATE-DICE-DIGITS
+           IF WS-RC-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-OR-ADD-PLAYER
+           IF WS-RC-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM INITIALIZE-COUNTS
+           PERFORM COUNT-DICE
+
+           *> Trial-score every unused category on this same roll without
+           *> ever calling COMMIT-YACHT-COUNT - a hypothetical score must
+           *> never advance the player's real per-player yacht count, or
+           *> trying all 12 categories would look like scoring 12 yachts.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 12
+               MOVE 0 TO WS-RC-SEVERITY
+               MOVE SPACES TO WS-RC-MESSAGE
+               MOVE WS-CATEGORY-NAME(WS-J) TO WS-CATEGORY
+               PERFORM SCORE-CATEGORY-VALUE
+               PERFORM CALCULATE-JOKER-BONUS
+               MOVE WS-RESULT TO WS-CATEGORY-SCORE(WS-J)
+           END-PERFORM
+
+           MOVE 0 TO WS-RC-SEVERITY
+           MOVE SPACES TO WS-RC-MESSAGE
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 12
+               IF WS-CATEGORY-USED(WS-J) = 0
+                   IF WS-BEST-INDEX = 0 OR
+                      WS-CATEGORY-SCORE(WS-J) > WS-BEST-VALUE
+                       MOVE WS-J TO WS-BEST-INDEX
+                       MOVE WS-CATEGORY-SCORE(WS-J) TO WS-BEST-VALUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-BEST-INDEX > 0
+               MOVE WS-CATEGORY-NAME(WS-BEST-INDEX) TO WS-BEST-CATEGORY
+               MOVE WS-BEST-VALUE TO WS-RESULT
+           END-IF.
+
        INITIALIZE-COUNTS.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
                MOVE 0 TO WS-COUNT(WS-I)
            END-PERFORM.
-           
+
        COUNT-DICE.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
                MOVE WS-DICE(WS-I:1) TO WS-DICE-VALUE
                ADD 1 TO WS-COUNT(WS-DICE-VALUE)
-           END-PERFORM.
-           
-       CHECK-FULL-HOUSE.
+           END-PERFORM
+           PERFORM DERIVE-CATEGORY-FLAGS.
+
+       DERIVE-CATEGORY-FLAGS.
            MOVE 0 TO WS-HAS-THREE
            MOVE 0 TO WS-HAS-TWO
-           MOVE 0 TO WS-RESULT
-           
+           MOVE 0 TO WS-HAS-FULL-HOUSE
+           MOVE 0 TO WS-HAS-FOUR-KIND
+           MOVE 0 TO WS-FOUR-KIND-VALUE
+           MOVE 0 TO WS-HAS-YACHT
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
                IF WS-COUNT(WS-I) = 3
                    MOVE 1 TO WS-HAS-THREE
@@ -72,26 +454,31 @@
                IF WS-COUNT(WS-I) = 2
                    MOVE 1 TO WS-HAS-TWO
                END-IF
+               IF WS-COUNT(WS-I) >= 4
+                   MOVE WS-I TO WS-FOUR-KIND-VALUE
+                   MOVE 1 TO WS-HAS-FOUR-KIND
+               END-IF
+               IF WS-COUNT(WS-I) = 5
+                   MOVE 1 TO WS-HAS-YACHT
+               END-IF
            END-PERFORM
-           
+
            IF WS-HAS-THREE = 1 AND WS-HAS-TWO = 1
+               MOVE 1 TO WS-HAS-FULL-HOUSE
+           END-IF.
+
+       CHECK-FULL-HOUSE.
+           MOVE 0 TO WS-RESULT
+           IF WS-HAS-FULL-HOUSE = 1
                PERFORM CALCULATE-CHOICE
            END-IF.
-           
+
        CHECK-FOUR-OF-KIND.
-           MOVE 0 TO WS-FOUR-VALUE
            MOVE 0 TO WS-RESULT
-           
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
-               IF WS-COUNT(WS-I) >= 4
-                   MOVE WS-I TO WS-FOUR-VALUE
-               END-IF
-           END-PERFORM
-           
-           IF WS-FOUR-VALUE > 0
-               COMPUTE WS-RESULT = WS-FOUR-VALUE * 4
+           IF WS-HAS-FOUR-KIND = 1
+               COMPUTE WS-RESULT = WS-FOUR-KIND-VALUE * 4
            END-IF.
-           
+
        CHECK-LITTLE-STRAIGHT.
            MOVE 0 TO WS-RESULT
            IF WS-COUNT(1) = 1 AND WS-COUNT(2) = 1 AND
@@ -99,7 +486,7 @@
               WS-COUNT(5) = 1
                MOVE 30 TO WS-RESULT
            END-IF.
-           
+
        CHECK-BIG-STRAIGHT.
            MOVE 0 TO WS-RESULT
            IF WS-COUNT(2) = 1 AND WS-COUNT(3) = 1 AND
@@ -107,19 +494,134 @@
               WS-COUNT(6) = 1
                MOVE 30 TO WS-RESULT
            END-IF.
-           
-       CHECK-YACHT.
+
+       CALCULATE-YACHT-VALUE.
+           *> Pure: reads (never increments) WS-SC-YACHT-COUNT, so this
+           *> is safe to call for a hypothetical trial score as well as
+           *> a real one. COMMIT-YACHT-COUNT applies the real increment.
            MOVE 0 TO WS-RESULT
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
-               IF WS-COUNT(WS-I) = 5
-                   MOVE 50 TO WS-RESULT
+           IF WS-HAS-YACHT = 1
+               COMPUTE WS-RESULT = 50 +
+                  (WS-SC-YACHT-COUNT(WS-CURRENT-PLAYER-INDEX) *
+                   WS-YACHT-BONUS)
+                  ON SIZE ERROR
+                     MOVE 8 TO WS-RC-SEVERITY
+                     MOVE "error: yacht bonus total exceeds maximum su
+      -                   "pported size" TO WS-RC-MESSAGE
+                     MOVE 0 TO WS-RESULT
+                     EXIT PARAGRAPH
+               END-COMPUTE
+           END-IF.
+
+       CALCULATE-JOKER-BONUS.
+           *> Pure: reads (never increments) WS-SC-YACHT-COUNT, so this
+           *> is safe to call for a hypothetical trial score as well as
+           *> a real one. COMMIT-YACHT-COUNT applies the real increment.
+           IF WS-HAS-YACHT = 1 AND WS-CATEGORY NOT = "yacht"
+                   AND WS-RC-OK
+               IF WS-SC-YACHT-COUNT(WS-CURRENT-PLAYER-INDEX) > 0
+                   COMPUTE WS-RESULT = WS-RESULT + WS-YACHT-BONUS
+                      ON SIZE ERROR
+                         MOVE 8 TO WS-RC-SEVERITY
+                         MOVE "error: yacht bonus total exceeds maximum
+      -                       "supported size" TO WS-RC-MESSAGE
+                         MOVE 0 TO WS-RESULT
+                         EXIT PARAGRAPH
+                   END-COMPUTE
                END-IF
-           END-PERFORM.
-           
+           END-IF.
+
+       COMMIT-YACHT-COUNT.
+           *> Applies the real per-player yacht-count bookkeeping exactly
+           *> once, for the roll actually being scored via the YACHT
+           *> paragraph. AUTO-SELECT-CATEGORY never performs this
+           *> paragraph, since its trial categories are advisory only.
+           IF WS-HAS-YACHT = 1 AND WS-RC-OK
+               ADD 1 TO WS-SC-YACHT-COUNT(WS-CURRENT-PLAYER-INDEX)
+           END-IF.
+
        CALCULATE-CHOICE.
            MOVE 0 TO WS-SUM
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
                MOVE WS-DICE(WS-I:1) TO WS-DICE-VALUE
                ADD WS-DICE-VALUE TO WS-SUM
            END-PERFORM
-           MOVE WS-SUM TO WS-RESULT.
\ No newline at end of file
+           MOVE WS-SUM TO WS-RESULT.
+
+       CALCULATE-TOTALS.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-PLAYER-SLOT-COUNT
+               MOVE 0 TO WS-SC-UPPER-SUBTOTAL(WS-K)
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 6
+                   ADD WS-SC-CATEGORY-SCORE(WS-K, WS-J)
+                      TO WS-SC-UPPER-SUBTOTAL(WS-K)
+               END-PERFORM
+
+               IF WS-SC-UPPER-SUBTOTAL(WS-K) >= 63
+                   MOVE 35 TO WS-SC-UPPER-BONUS(WS-K)
+               ELSE
+                   MOVE 0 TO WS-SC-UPPER-BONUS(WS-K)
+               END-IF
+
+               MOVE WS-SC-UPPER-SUBTOTAL(WS-K)
+                  TO WS-SC-GRAND-TOTAL(WS-K)
+               ADD WS-SC-UPPER-BONUS(WS-K) TO WS-SC-GRAND-TOTAL(WS-K)
+               PERFORM VARYING WS-J FROM 7 BY 1 UNTIL WS-J > 12
+                   ADD WS-SC-CATEGORY-SCORE(WS-K, WS-J)
+                      TO WS-SC-GRAND-TOTAL(WS-K)
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-PLAYERS-BY-TOTAL.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-PLAYER-SLOT-COUNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-PLAYER-SLOT-COUNT - WS-K
+                   IF WS-SC-GRAND-TOTAL(WS-J) <
+                      WS-SC-GRAND-TOTAL(WS-J + 1)
+                       MOVE WS-SCORECARD(WS-J)     TO WS-SCORECARD-TEMP
+                       MOVE WS-SCORECARD(WS-J + 1) TO WS-SCORECARD(WS-J)
+                       MOVE WS-SCORECARD-TEMP TO WS-SCORECARD(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-STANDINGS-REPORT.
+           OPEN OUTPUT STANDINGS-FILE
+           INITIATE LEAGUE-STANDINGS-REPORT
+
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-PLAYER-SLOT-COUNT
+               MOVE WS-SC-PLAYER-ID(WS-K) TO WS-RPT-PLAYER-ID
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 12
+                   MOVE WS-SC-CATEGORY-SCORE(WS-K, WS-J)
+                      TO WS-RPT-CAT-SCORES(WS-J)
+               END-PERFORM
+               MOVE WS-SC-UPPER-SUBTOTAL(WS-K) TO WS-RPT-SUBTOTAL
+               MOVE WS-SC-UPPER-BONUS(WS-K)    TO WS-RPT-BONUS
+               MOVE WS-SC-GRAND-TOTAL(WS-K)    TO WS-RPT-TOTAL
+               GENERATE STANDINGS-DETAIL-LINE
+           END-PERFORM
+
+           TERMINATE LEAGUE-STANDINGS-REPORT
+           CLOSE STANDINGS-FILE.
+
+       OPEN-AUDIT-TRAIL-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE "YACHT" TO AUD-PROGRAM-NAME
+           MOVE WS-AUDIT-INPUT-VALUE TO AUD-INPUT-VALUE
+           MOVE WS-RC-SEVERITY TO AUD-RC-SEVERITY
+           MOVE WS-RC-MESSAGE TO AUD-RC-MESSAGE
+           WRITE AUDIT-TRAIL-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "YACHT: warning - audit trail write failed - sta
+      -             "tus " WS-AUDIT-STATUS
+           END-IF.
