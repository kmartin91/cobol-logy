@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIGIBILITY-FILE ASSIGN TO "ELIGIBIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ELIGIBILITY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIGIBILITY-FILE.
+       01  ELIGIBILITY-RECORD      PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ELIGIBILITY-STATUS    PIC XX VALUE SPACES.
+       01 WS-ELIGIBILITY-EOF       PIC X VALUE "N".
+          88 ELIGIBILITY-AT-EOF    VALUE "Y".
+
+       01 WS-TODAY-DATE            PIC X(21).
+       01 WS-TODAY-YEAR            PIC 9(4).
+       01 WS-TODAY-MONTH           PIC 99.
+
+       01 WS-SEASON-START-MONTH    PIC 99 VALUE 9.
+       01 WS-SEASON-END-MONTH      PIC 99 VALUE 5.
+
+       01 WS-LEAP-RESULT           PIC 9.
+       01 WS-LEAP-RC-SEVERITY      PIC 99.
+          88 SEASON-CHECK-FAILED   VALUE 8.
+       01 WS-LEAP-RC-MESSAGE       PIC X(60).
+
+       01 WS-ELIGIBILITY-FLAGS     PIC X(60) VALUE SPACES.
+       01 WS-DECODE-RESULT         PIC 9(18) COMP-3.
+       01 WS-BIN-RC-SEVERITY       PIC 99.
+          88 ELIGIBILITY-CHECK-FAILED VALUE 8.
+       01 WS-BIN-RC-MESSAGE        PIC X(60).
+
+       PROCEDURE DIVISION.
+       RUN-NIGHTLY-TOURNAMENT.
+           PERFORM CHECK-SEASON
+           IF SEASON-CHECK-FAILED
+               DISPLAY "YACHTRUN: run aborted - season check failed - "
+                  WS-LEAP-RC-MESSAGE
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-ELIGIBILITY-FLAGS
+           IF ELIGIBILITY-CHECK-FAILED
+               DISPLAY "YACHTRUN: run aborted - eligibility decode fail
+      -             "ed - " WS-BIN-RC-MESSAGE
+               GOBACK
+           END-IF
+
+           DISPLAY "YACHTRUN: season and eligibility checks passed - s
+      -             "coring tonight's rolls"
+           CALL "YACHT"
+           DISPLAY "YACHTRUN: nightly tournament run complete"
+           GOBACK.
+
+       CHECK-SEASON.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR
+           MOVE WS-TODAY-DATE(5:2) TO WS-TODAY-MONTH
+           CALL "LEAP-CHECK-YEAR" USING WS-TODAY-YEAR WS-LEAP-RESULT
+               WS-LEAP-RC-SEVERITY WS-LEAP-RC-MESSAGE
+           END-CALL
+           IF SEASON-CHECK-FAILED
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TODAY-MONTH > WS-SEASON-END-MONTH AND
+              WS-TODAY-MONTH < WS-SEASON-START-MONTH
+               MOVE 8 TO WS-LEAP-RC-SEVERITY
+               MOVE "error: today's date falls outside the active tourn
+      -             "ament season" TO WS-LEAP-RC-MESSAGE
+           END-IF.
+
+       CHECK-ELIGIBILITY-FLAGS.
+           MOVE "N" TO WS-ELIGIBILITY-EOF
+           MOVE 0 TO WS-BIN-RC-SEVERITY
+
+           OPEN INPUT ELIGIBILITY-FILE
+           PERFORM UNTIL ELIGIBILITY-AT-EOF
+                   OR ELIGIBILITY-CHECK-FAILED
+               READ ELIGIBILITY-FILE
+                   AT END
+                       MOVE "Y" TO WS-ELIGIBILITY-EOF
+                   NOT AT END
+                       MOVE ELIGIBILITY-RECORD TO WS-ELIGIBILITY-FLAGS
+                       CALL "BINARY-DECODE" USING WS-ELIGIBILITY-FLAGS
+                           WS-DECODE-RESULT WS-BIN-RC-SEVERITY
+                           WS-BIN-RC-MESSAGE
+                       END-CALL
+               END-READ
+           END-PERFORM
+           CLOSE ELIGIBILITY-FILE.
