@@ -0,0 +1,9 @@
+      *> Shared return-code layout for BINARY, LEAP and YACHT so a
+      *> caller checks one consistent pair of fields instead of each
+      *> program's own ad hoc error convention.
+       01 WS-RETURN-CODE.
+           05 WS-RC-SEVERITY   PIC 99 VALUE 0.
+              88 WS-RC-OK      VALUE 0.
+              88 WS-RC-WARNING VALUE 4.
+              88 WS-RC-ERROR   VALUE 8.
+           05 WS-RC-MESSAGE    PIC X(60) VALUE SPACES.
