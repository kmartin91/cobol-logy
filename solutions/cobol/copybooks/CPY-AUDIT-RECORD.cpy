@@ -0,0 +1,13 @@
+      *> Shared audit-trail record layout written by BINARY, LEAP and
+      *> YACHT so every call leaves a traceable record of its inputs
+      *> and outcome instead of vanishing back into whatever called it.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-TIMESTAMP     PIC X(21).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-PROGRAM-NAME  PIC X(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-INPUT-VALUE   PIC X(60).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-RC-SEVERITY   PIC 99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-RC-MESSAGE    PIC X(60).
